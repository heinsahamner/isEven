@@ -0,0 +1,153 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*   PROGRAM    : PARCOUNT                                        *
+000500*   AUTHOR     : J. AZEVEDO - BATCH SYSTEMS GROUP                *
+000600*   INSTALLATION : CENTRO DE PROCESSAMENTO DE DADOS              *
+000700*   DATE-WRITTEN : 2026-08-09                                    *
+000800*                                                                *
+000900*   FUNCTION   : INDEPENDENTLY COUNTS THE RECORDS ON INFILE AND  *
+001000*                WRITES A SINGLE PARCNT-SHAPED RECORD TO         *
+001100*                CNTFILE.  RUNS AS THE FIRST STEP OF THE         *
+001200*                DRIVING JOB, AHEAD OF PARIDADE, SO THE          *
+001300*                RECONCILIATION STEP HAS A RECORD COUNT THAT     *
+001400*                DOES NOT DEPEND ON PARIDADE HAVING SEEN THE     *
+001500*                SAME COPY OF THE FILE.                          *
+001600*                                                                *
+001700*   MODIFICATION HISTORY                                         *
+001800*   ---------------------------------------------------------    *
+001900*   2026-08-09  JA  ORIGINAL.                                    *
+002000******************************************************************
+002100 PROGRAM-ID. PARCOUNT.
+002200 DATE-WRITTEN. 2026-08-09.
+002300 DATE-COMPILED.
+002400
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT INFILE ASSIGN TO INFILE
+002900         ORGANIZATION IS SEQUENTIAL
+003000         FILE STATUS IS FS-INFILE.
+003100
+003200     SELECT CNTFILE ASSIGN TO CNTFILE
+003300         ORGANIZATION IS SEQUENTIAL
+003400         FILE STATUS IS FS-CNTFILE.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  INFILE
+003900     RECORDING MODE IS F.
+004000     COPY PARREC.
+004100
+004200 FD  CNTFILE
+004300     RECORDING MODE IS F.
+004400     COPY PARCNT.
+004500
+004600 WORKING-STORAGE SECTION.
+004700 77  FS-INFILE                  PIC X(02).
+004800 77  FS-CNTFILE                 PIC X(02).
+004900
+005000 77  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+005100     88  END-OF-INPUT                      VALUE 'Y'.
+005200
+005300 77  WS-RECORD-COUNT            PIC 9(09) VALUE ZERO.
+005400
+005500 01  WS-RUN-DATE-YYYYMMDD.
+005600     05  WS-RUN-YYYY            PIC 9(04).
+005700     05  WS-RUN-MM              PIC 9(02).
+005800     05  WS-RUN-DD              PIC 9(02).
+005900
+006000 01  WS-RUN-TIME-HHMMSSCC.
+006100     05  WS-RUN-HH              PIC 9(02).
+006200     05  WS-RUN-MN              PIC 9(02).
+006300     05  WS-RUN-SS              PIC 9(02).
+006400     05  WS-RUN-CC              PIC 9(02).
+006500
+006600 77  WS-RUN-ID                  PIC X(08).
+006700
+006800 PROCEDURE DIVISION.
+006900******************************************************************
+007000*  0000-MAINLINE - OPEN, COUNT, WRITE THE RESULT, CLOSE.          *
+007100******************************************************************
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+007400     PERFORM 2000-READ-INPUT THRU 2000-READ-INPUT-EXIT
+007500     PERFORM 2100-COUNT-RECORDS THRU 2100-COUNT-RECORDS-EXIT
+007600         UNTIL END-OF-INPUT
+007700     PERFORM 8000-WRITE-COUNT THRU 8000-WRITE-COUNT-EXIT
+007800     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+007900     GO TO 9999-EXIT.
+008000
+008100******************************************************************
+008200*  1000-INITIALIZE - BUILD A RUN-ID FROM THE SYSTEM DATE/TIME     *
+008300*  AND OPEN THE FILES.                                            *
+008400******************************************************************
+008500 1000-INITIALIZE.
+008600     ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD
+008700     ACCEPT WS-RUN-TIME-HHMMSSCC FROM TIME
+008800     STRING WS-RUN-MM    DELIMITED BY SIZE
+008900             WS-RUN-DD    DELIMITED BY SIZE
+009000             WS-RUN-HH    DELIMITED BY SIZE
+009100             WS-RUN-MN    DELIMITED BY SIZE
+009200         INTO WS-RUN-ID
+009300     END-STRING
+009400     OPEN INPUT INFILE
+009500     IF FS-INFILE NOT = '00'
+009600         DISPLAY 'PARCOUNT - UNABLE TO OPEN INFILE, STATUS='
+009700             FS-INFILE
+009800         MOVE 16 TO RETURN-CODE
+009900         GO TO 9999-EXIT
+010000     END-IF
+010100     OPEN OUTPUT CNTFILE
+010200     IF FS-CNTFILE NOT = '00'
+010300         DISPLAY 'PARCOUNT - UNABLE TO OPEN CNTFILE, STATUS='
+010400             FS-CNTFILE
+010500         MOVE 16 TO RETURN-CODE
+010600         GO TO 9999-EXIT
+010700     END-IF.
+010800 1000-INITIALIZE-EXIT.
+010900     EXIT.
+011000
+011100******************************************************************
+011200*  2000-READ-INPUT - PRIMING AND SUBSEQUENT READS OF INFILE.      *
+011300******************************************************************
+011400 2000-READ-INPUT.
+011500     READ INFILE
+011600         AT END
+011700             SET END-OF-INPUT TO TRUE
+011800     END-READ.
+011900 2000-READ-INPUT-EXIT.
+012000     EXIT.
+012100
+012200******************************************************************
+012300*  2100-COUNT-RECORDS - TALLY ONE RECORD AND READ THE NEXT.       *
+012400******************************************************************
+012500 2100-COUNT-RECORDS.
+012600     ADD 1 TO WS-RECORD-COUNT
+012700     PERFORM 2000-READ-INPUT THRU 2000-READ-INPUT-EXIT.
+012800 2100-COUNT-RECORDS-EXIT.
+012900     EXIT.
+013000
+013100******************************************************************
+013200*  8000-WRITE-COUNT - WRITE THE ONE SUMMARY RECORD TO CNTFILE.    *
+013300******************************************************************
+013400 8000-WRITE-COUNT.
+013500     MOVE SPACES TO PAR-COUNT-RECORD
+013600     MOVE WS-RUN-ID TO CNT-RUN-ID
+013700     MOVE WS-RECORD-COUNT TO CNT-RECORD-COUNT
+013800     WRITE PAR-COUNT-RECORD
+013900     DISPLAY 'PARCOUNT - INFILE RECORD COUNT = ' WS-RECORD-COUNT.
+014000 8000-WRITE-COUNT-EXIT.
+014100     EXIT.
+014200
+014300******************************************************************
+014400*  9000-TERMINATE - CLOSE THE FILES.                              *
+014500******************************************************************
+014600 9000-TERMINATE.
+014700     CLOSE INFILE
+014800     CLOSE CNTFILE.
+014900 9000-TERMINATE-EXIT.
+015000     EXIT.
+015100
+015200 9999-EXIT.
+015300     GOBACK.
