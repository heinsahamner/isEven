@@ -0,0 +1,164 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*   PROGRAM    : PARRECON                                        *
+000500*   AUTHOR     : J. AZEVEDO - BATCH SYSTEMS GROUP                *
+000600*   INSTALLATION : CENTRO DE PROCESSAMENTO DE DADOS              *
+000700*   DATE-WRITTEN : 2026-08-09                                    *
+000800*                                                                *
+000900*   FUNCTION   : RECONCILES THE INDEPENDENT INPUT RECORD COUNT   *
+001000*                PRODUCED BY PARCOUNT (CNTFILE) AGAINST THE      *
+001100*                DISPOSITION COUNTS PRODUCED BY PARIDADE         *
+001200*                (CTLIN, THE CTLOUT CONTROL-TOTALS RECORD).      *
+001300*                READ COUNT MUST MATCH, AND EVEN + ODD + REJECT  *
+001400*                MUST ACCOUNT FOR EVERY RECORD PARCOUNT SAW.     *
+001500*                RUNS AS THE LAST STEP OF THE DRIVING JOB SO     *
+001600*                THAT A MISMATCH FAILS THE JOB WITH A NON-ZERO   *
+001700*                CONDITION CODE BEFORE DOWNSTREAM JOBS PICK UP   *
+001800*                THE OUTPUT.                                     *
+001900*                                                                *
+002000*   MODIFICATION HISTORY                                         *
+002100*   ---------------------------------------------------------    *
+002200*   2026-08-09  JA  ORIGINAL.                                    *
+002300******************************************************************
+002400 PROGRAM-ID. PARRECON.
+002500 DATE-WRITTEN. 2026-08-09.
+002600 DATE-COMPILED.
+002700
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT CNTFILE ASSIGN TO CNTFILE
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS FS-CNTFILE.
+003400
+003500     SELECT CTLIN ASSIGN TO CTLIN
+003600         ORGANIZATION IS SEQUENTIAL
+003700         FILE STATUS IS FS-CTLIN.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  CNTFILE
+004200     RECORDING MODE IS F.
+004300     COPY PARCNT.
+004400
+004500 FD  CTLIN
+004600     RECORDING MODE IS F.
+004700     COPY PARTOT.
+004800
+004900 WORKING-STORAGE SECTION.
+005000 77  FS-CNTFILE                 PIC X(02).
+005100 77  FS-CTLIN                   PIC X(02).
+005200
+005300 77  WS-DISPOSED-COUNT          PIC 9(09) VALUE ZERO.
+005400 77  WS-TOTAL-READ-COUNT        PIC 9(09) VALUE ZERO.
+005500 77  WS-RECON-SW                PIC X(01) VALUE 'N'.
+005600     88  RECON-IS-CLEAN                     VALUE 'N'.
+005700     88  RECON-IS-OUT-OF-BALANCE             VALUE 'Y'.
+005800
+005900 PROCEDURE DIVISION.
+006000******************************************************************
+006100*  0000-MAINLINE - READ BOTH CONTROL RECORDS, COMPARE, REPORT.   *
+006200******************************************************************
+006300 0000-MAINLINE.
+006400     PERFORM 1000-OPEN-FILES THRU 1000-OPEN-FILES-EXIT
+006500     PERFORM 2000-READ-CNT-RECORD THRU 2000-READ-CNT-RECORD-EXIT
+006600     PERFORM 2100-READ-CTL-RECORD THRU 2100-READ-CTL-RECORD-EXIT
+006700     PERFORM 3000-RECONCILE THRU 3000-RECONCILE-EXIT
+006800     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+006900     GO TO 9999-EXIT.
+007000
+007100******************************************************************
+007200*  1000-OPEN-FILES                                               *
+007300******************************************************************
+007400 1000-OPEN-FILES.
+007500     OPEN INPUT CNTFILE
+007600     IF FS-CNTFILE NOT = '00'
+007700         DISPLAY 'PARRECON - UNABLE TO OPEN CNTFILE, STATUS='
+007800             FS-CNTFILE
+007900         MOVE 16 TO RETURN-CODE
+008000         GO TO 9999-EXIT
+008100     END-IF
+008200     OPEN INPUT CTLIN
+008300     IF FS-CTLIN NOT = '00'
+008400         DISPLAY 'PARRECON - UNABLE TO OPEN CTLIN, STATUS='
+008500             FS-CTLIN
+008600         MOVE 16 TO RETURN-CODE
+008700         GO TO 9999-EXIT
+008800     END-IF.
+008900 1000-OPEN-FILES-EXIT.
+009000     EXIT.
+009100
+009200******************************************************************
+009300*  2000-READ-CNT-RECORD - THE ONE RECORD WRITTEN BY PARCOUNT.    *
+009400******************************************************************
+009500 2000-READ-CNT-RECORD.
+009600     READ CNTFILE
+009700         AT END
+009800             DISPLAY 'PARRECON - CNTFILE IS EMPTY'
+009900             MOVE 16 TO RETURN-CODE
+010000             GO TO 9999-EXIT
+010100     END-READ.
+010200 2000-READ-CNT-RECORD-EXIT.
+010300     EXIT.
+010400
+010500******************************************************************
+010600*  2100-READ-CTL-RECORD - THE ONE RECORD WRITTEN BY PARIDADE   *
+010700*  TO CTLOUT (READ HERE UNDER THE DD NAME CTLIN).                *
+010800******************************************************************
+010900 2100-READ-CTL-RECORD.
+011000     READ CTLIN
+011100         AT END
+011200             DISPLAY 'PARRECON - CTLIN IS EMPTY'
+011300             MOVE 16 TO RETURN-CODE
+011400             GO TO 9999-EXIT
+011500     END-READ.
+011600 2100-READ-CTL-RECORD-EXIT.
+011700     EXIT.
+011800
+011900******************************************************************
+012000*  3000-RECONCILE - COMPARE PARCOUNT'S INDEPENDENT COUNT AGAINST *
+012100*  PARIDADE'S READ COUNT AND ITS EVEN + ODD + REJECT DISPOSITION.*
+012200******************************************************************
+012300 3000-RECONCILE.
+012400     ADD CTL-EVEN-COUNT CTL-ODD-COUNT CTL-REJECT-COUNT
+012500         GIVING WS-DISPOSED-COUNT
+012600     ADD CTL-READ-COUNT CTL-SKIP-COUNT
+012700         GIVING WS-TOTAL-READ-COUNT
+012800     DISPLAY 'PARRECON - PARCOUNT READ COUNT  = ' CNT-RECORD-COUNT
+012900     DISPLAY 'PARRECON - PARIDADE SKIP COUNT  = ' CTL-SKIP-COUNT
+013000     DISPLAY 'PARRECON - PARIDADE READ COUNT  = ' CTL-READ-COUNT
+013100     DISPLAY 'PARRECON - PARIDADE TOTAL READ  = '
+013200         WS-TOTAL-READ-COUNT
+013300     DISPLAY 'PARRECON - PARIDADE DISPOSED    = '
+013400         WS-DISPOSED-COUNT
+013500     IF CNT-RECORD-COUNT NOT = WS-TOTAL-READ-COUNT
+013600         SET RECON-IS-OUT-OF-BALANCE TO TRUE
+013700         DISPLAY 'PARRECON - OUT OF BALANCE - '
+013800             'PARCOUNT AND PARIDADE DISAGREE ON RECORDS READ'
+013900     END-IF
+014000     IF CTL-READ-COUNT NOT = WS-DISPOSED-COUNT
+014100         SET RECON-IS-OUT-OF-BALANCE TO TRUE
+014200         DISPLAY 'PARRECON - OUT OF BALANCE - '
+014300             'EVEN + ODD + REJECT DOES NOT EQUAL RECORDS READ'
+014400     END-IF
+014500     IF RECON-IS-OUT-OF-BALANCE
+014600         MOVE 8 TO RETURN-CODE
+014700     ELSE
+014800         DISPLAY 'PARRECON - IN BALANCE'
+014900         MOVE ZERO TO RETURN-CODE
+015000     END-IF.
+015100 3000-RECONCILE-EXIT.
+015200     EXIT.
+015300
+015400******************************************************************
+015500*  9000-TERMINATE                                                *
+015600******************************************************************
+015700 9000-TERMINATE.
+015800     CLOSE CNTFILE
+015900     CLOSE CTLIN.
+016000 9000-TERMINATE-EXIT.
+016100     EXIT.
+016200
+016300 9999-EXIT.
+016400     GOBACK.
