@@ -1,16 +1,878 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PARIDADE.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 VALOR        PIC 9(4) VALUE 42.
-       01 RESTO        PIC 9(1).
-
-       PROCEDURE DIVISION.
-           COMPUTE RESTO = FUNCTION MOD(VALOR 2)
-           IF RESTO = 0
-               DISPLAY VALOR " É PAR"
-           ELSE
-               DISPLAY VALOR " É ÍMPAR"
-           END-IF
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*   PROGRAM    : PARIDADE                                        *
+000500*   AUTHOR     : J. AZEVEDO - BATCH SYSTEMS GROUP                *
+000600*   INSTALLATION : CENTRO DE PROCESSAMENTO DE DADOS              *
+000700*   DATE-WRITTEN : 2026-08-09                                    *
+000800*                                                                *
+000900*   FUNCTION   : READS A FILE OF VALOR/ACCOUNT RECORDS AND       *
+001000*                CLASSIFIES EACH VALOR AS EVEN (PAR) OR ODD      *
+001100*                (IMPAR), VALIDATING, CHECKPOINTING, LOGGING     *
+001200*                AND REPORTING AS IT GOES.  ALSO SUPPORTS AN     *
+001300*                AD HOC SINGLE-VALUE MODE DRIVEN BY A CONTROL    *
+001400*                CARD OR EXEC PARM WHEN NO BATCH INPUT FILE IS   *
+001500*                PRESENT.                                        *
+001600*                                                                *
+001700*   MODIFICATION HISTORY                                         *
+001800*   ---------------------------------------------------------    *
+001900*   2026-08-09  JA  ORIGINAL - SINGLE HARDCODED VALOR, CONSOLE   *
+002000*                    DISPLAY ONLY.                               *
+002100*   2026-08-09  JA  CONVERTED TO A BATCH JOB - VALOR NOW COMES   *
+002200*                    FROM A SEQUENTIAL INPUT FILE (INFILE), ONE  *
+002300*                    RECORD PER VALOR, LOOPED UNTIL END OF FILE. *
+002400*   2026-08-09  JA  ADDED THE PARIDADE-REL PRINTED REPORT -      *
+002500*                    RUN HEADER, PAGE BREAKS, PER-RECORD DETAIL  *
+002600*                    AND EVEN/ODD/READ CONTROL TOTALS.           *
+002700*   2026-08-09  JA  ADDED 1200-SERIES VALIDATION AND A REJECT    *
+002800*                    FILE FOR NON-NUMERIC/NEGATIVE VALOR INPUT.  *
+002900*   2026-08-09  JA  ADDED CHECKPOINT LOGGING (CHKFILE) AND A     *
+003000*                    RESTART CONTROL-CARD PARAMETER THAT SKIPS   *
+003100*                    THE INPUT FORWARD TO THE LAST CHECKPOINT.   *
+003200*   2026-08-09  JA  ADDED THE AUDIT/TRANSACTION LOG (AUDFILE) -  *
+003300*                    ONE RECORD PER PARITY DECISION.             *
+003400*   2026-08-09  JA  EXTENDED THE INPUT RECORD WITH AN ACCOUNT    *
+003500*                    NUMBER (COPYBOOK PARREC) AND ADDED ACCOUNT  *
+003600*                    BREAK LINES TO THE REPORT.  INPUT IS        *
+003700*                    EXPECTED PRESORTED BY ACCOUNT (SEE THE      *
+003800*                    SORT STEP IN THE DRIVING JCL).              *
+003900*   2026-08-09  JA  ADDED CTLOUT - THE RUN CONTROL-TOTALS RECORD *
+004000*                    USED BY THE DRIVING JCL'S RECONCILIATION    *
+004100*                    STEP.                                       *
+004200*   2026-08-09  JA  ADDED THE EXEC PARM / CONTROL-CARD AD HOC    *
+004300*                    SINGLE-VALUE MODE (CTLCARD, LK-PARM-AREA).  *
+004400*   2026-08-09  JA  ADDED THE EXTRACT FILE (XTRFILE) FOR         *
+004500*                    DOWNSTREAM JOBS TO CONSUME PARITY RESULTS.  *
+004600*   2026-08-09  JA  ADDED THE SUMMARY-ONLY RUN MODE - SUPPRESSES *
+004700*                    DETAIL REPORT LINES, LEAVES TOTALS INTACT.  *
+004800******************************************************************
+004900 PROGRAM-ID. PARIDADE.
+005000 DATE-WRITTEN. 2026-08-09.
+005100 DATE-COMPILED.
+005200
+005300 ENVIRONMENT DIVISION.
+005400 INPUT-OUTPUT SECTION.
+005500 FILE-CONTROL.
+005600     SELECT OPTIONAL INFILE ASSIGN TO INFILE
+005700         ORGANIZATION IS SEQUENTIAL
+005800         FILE STATUS IS FS-INFILE.
+005900
+006000     SELECT RPTFILE ASSIGN TO RPTFILE
+006100         ORGANIZATION IS SEQUENTIAL
+006200         FILE STATUS IS FS-RPTFILE.
+006300
+006400     SELECT REJFILE ASSIGN TO REJFILE
+006500         ORGANIZATION IS SEQUENTIAL
+006600         FILE STATUS IS FS-REJFILE.
+006700
+006800     SELECT CHKFILE ASSIGN TO CHKFILE
+006900         ORGANIZATION IS SEQUENTIAL
+007000         FILE STATUS IS FS-CHKFILE.
+007100
+007200     SELECT AUDFILE ASSIGN TO AUDFILE
+007300         ORGANIZATION IS SEQUENTIAL
+007400         FILE STATUS IS FS-AUDFILE.
+007500
+007600     SELECT XTRFILE ASSIGN TO XTRFILE
+007700         ORGANIZATION IS SEQUENTIAL
+007800         FILE STATUS IS FS-XTRFILE.
+007900
+008000     SELECT OPTIONAL CTLCARD ASSIGN TO CTLCARD
+008100         ORGANIZATION IS SEQUENTIAL
+008200         FILE STATUS IS FS-CTLCARD.
+008300
+008400     SELECT CTLOUT ASSIGN TO CTLOUT
+008500         ORGANIZATION IS SEQUENTIAL
+008600         FILE STATUS IS FS-CTLOUT.
+008700
+008800 DATA DIVISION.
+008900 FILE SECTION.
+009000 FD  INFILE
+009100     RECORDING MODE IS F.
+009200     COPY PARREC.
+009300
+009400 FD  RPTFILE
+009500     RECORDING MODE IS F.
+009600 01  RPT-LINE                   PIC X(132).
+009700
+009800 FD  REJFILE
+009900     RECORDING MODE IS F.
+010000     COPY PARREJ.
+010100
+010200 FD  CHKFILE
+010300     RECORDING MODE IS F.
+010400     COPY PARCHK.
+010500
+010600 FD  AUDFILE
+010700     RECORDING MODE IS F.
+010800     COPY PARAUD.
+010900
+011000 FD  XTRFILE
+011100     RECORDING MODE IS F.
+011200     COPY PARXTR.
+011300
+011400 FD  CTLCARD
+011500     RECORDING MODE IS F.
+011600 01  CTLCARD-RECORD             PIC X(80).
+011700
+011800 FD  CTLOUT
+011900     RECORDING MODE IS F.
+012000     COPY PARTOT.
+012100
+012200 WORKING-STORAGE SECTION.
+012300******************************************************************
+012400*  FILE STATUS FIELDS                                            *
+012500******************************************************************
+012600 77  FS-INFILE                  PIC X(02) VALUE '00'.
+012700 77  FS-RPTFILE                 PIC X(02) VALUE '00'.
+012800 77  FS-REJFILE                 PIC X(02) VALUE '00'.
+012900 77  FS-CHKFILE                 PIC X(02) VALUE '00'.
+013000 77  FS-AUDFILE                 PIC X(02) VALUE '00'.
+013100 77  FS-XTRFILE                 PIC X(02) VALUE '00'.
+013200 77  FS-CTLCARD                 PIC X(02) VALUE '00'.
+013300 77  FS-CTLOUT                  PIC X(02) VALUE '00'.
+013400
+013500******************************************************************
+013600*  SWITCHES                                                      *
+013700******************************************************************
+013800 77  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+013900     88  END-OF-INPUT                     VALUE 'Y'.
+014000 77  WS-VALID-SW                PIC X(01) VALUE 'Y'.
+014100     88  RECORD-IS-VALID                  VALUE 'Y'.
+014200     88  RECORD-IS-INVALID                VALUE 'N'.
+014300 77  WS-INFILE-PRESENT-SW       PIC X(01) VALUE 'Y'.
+014400     88  INFILE-IS-PRESENT                VALUE 'Y'.
+014500 77  WS-ADHOC-MODE-SW           PIC X(01) VALUE 'N'.
+014600     88  ADHOC-MODE-ON                     VALUE 'Y'.
+014700     88  ADHOC-MODE-OFF                    VALUE 'N'.
+014800 77  WS-SUMMARY-MODE-SW         PIC X(01) VALUE 'N'.
+014900     88  SUMMARY-MODE-ON                   VALUE 'Y'.
+015000     88  SUMMARY-MODE-OFF                  VALUE 'N'.
+015100
+015200******************************************************************
+015300*  COUNTERS                                                      *
+015400*  WS-READ-COUNT IS THE ABSOLUTE POSITION IN INFILE (PRESET TO   *
+015500*  THE SKIP TARGET ON A RESTART) AND DRIVES CHK-LAST-REC-NO SO A *
+015600*  LATER RESTART PICKS UP FROM THE RIGHT PLACE.  WS-RUN-READ-    *
+015700*  COUNT COUNTS ONLY RECORDS ACTUALLY READ AND DISPOSED OF BY    *
+015800*  THIS JOB STEP, SO IT STAYS EQUAL TO EVEN + ODD + REJECT FOR   *
+015900*  THE PRINTED TOTALS AND CTLOUT EVEN WHEN A RESTART SKIPPED     *
+016000*  RECORDS THAT WERE ALREADY DISPOSED OF BY AN EARLIER RUN.      *
+016100******************************************************************
+016200 77  WS-READ-COUNT               PIC 9(09) VALUE ZERO COMP.
+016300 77  WS-RUN-READ-COUNT            PIC 9(09) VALUE ZERO COMP.
+016400 77  WS-EVEN-COUNT                PIC 9(09) VALUE ZERO COMP.
+016500 77  WS-ODD-COUNT                 PIC 9(09) VALUE ZERO COMP.
+016600 77  WS-REJECT-COUNT              PIC 9(09) VALUE ZERO COMP.
+016700 77  WS-CHECKPOINT-COUNTER        PIC 9(09) VALUE ZERO COMP.
+016800 77  WS-CHECKPOINT-INTERVAL       PIC 9(09) VALUE 100 COMP.
+016900 77  WS-SKIP-TARGET                PIC 9(09) VALUE ZERO COMP.
+017000 77  WS-LINE-COUNT                 PIC 9(04) VALUE ZERO COMP.
+017100 77  WS-PAGE-COUNT                 PIC 9(04) VALUE ZERO COMP.
+017200 77  WS-LINES-PER-PAGE             PIC 9(03) VALUE 50 COMP.
+017300 77  WS-QUOTIENT                   PIC 9(04) VALUE ZERO.
+017400
+017500******************************************************************
+017600*  COMPUTATION WORK AREAS                                        *
+017700******************************************************************
+017800 77  WS-VALOR-NUM                 PIC 9(04) VALUE ZERO.
+017900 77  WS-RESTO                     PIC 9(01) VALUE ZERO.
+018000 77  WS-SIGN-CHAR                 PIC X(01) VALUE SPACE.
+018100 77  WS-DIGIT-PART                 PIC X(04) VALUE SPACES.
+018200 77  WS-RESULT-TEXT                PIC X(05) VALUE SPACES.
+018300 77  WS-PARITY-FLAG-CHAR           PIC X(01) VALUE SPACE.
+018400 77  WS-WORK-ACCOUNT-NO            PIC X(10) VALUE SPACES.
+018500 77  WS-WORK-VALOR-IN               PIC X(05) VALUE SPACES.
+018600 77  WS-PREV-ACCOUNT-NO             PIC X(10) VALUE SPACES.
+018700 77  WS-REASON-CODE                 PIC X(04) VALUE SPACES.
+018800 77  WS-REASON-TEXT                 PIC X(30) VALUE SPACES.
+018900 77  WS-RUN-ID                      PIC X(08) VALUE SPACES.
+019000 77  WS-TIMESTAMP                   PIC X(26) VALUE SPACES.
+019100
+019200******************************************************************
+019300*  RUN DATE / TIME WORK AREAS                                    *
+019400******************************************************************
+019500 01  WS-RUN-DATE-YYYYMMDD.
+019600     05  WS-RD-CCYY              PIC 9(04).
+019700     05  WS-RD-MM                PIC 9(02).
+019800     05  WS-RD-DD                PIC 9(02).
+019900
+020000 01  WS-RUN-DATE-DISPLAY.
+020100     05  WS-RDD-DD               PIC 9(02).
+020200     05  FILLER                  PIC X(01) VALUE '/'.
+020300     05  WS-RDD-MM               PIC 9(02).
+020400     05  FILLER                  PIC X(01) VALUE '/'.
+020500     05  WS-RDD-CCYY             PIC 9(04).
+020600
+020700 01  WS-RUN-TIME-HHMMSSCC.
+020800     05  WS-RT-HH                PIC 9(02).
+020900     05  WS-RT-MM                PIC 9(02).
+021000     05  WS-RT-SS                PIC 9(02).
+021100     05  WS-RT-CC                PIC 9(02).
+021200
+021300 01  WS-RUN-TIME-DISPLAY.
+021400     05  WS-RTD-HH               PIC 9(02).
+021500     05  FILLER                  PIC X(01) VALUE ':'.
+021600     05  WS-RTD-MM               PIC 9(02).
+021700     05  FILLER                  PIC X(01) VALUE ':'.
+021800     05  WS-RTD-SS               PIC 9(02).
+021900
+022000******************************************************************
+022100*  CONTROL CARD WORKING COPY (ALSO USED FOR EXEC PARM OVERRIDE)  *
+022200******************************************************************
+022300 COPY PARCTL REPLACING PAR-CONTROL-CARD BY WS-CONTROL-CARD.
+022400
+022500******************************************************************
+022600*  PARIDADE-REL REPORT LINE LAYOUTS                              *
+022700******************************************************************
+022800 01  WS-RPT-TITLE-LINE1.
+022900     05  FILLER                  PIC X(16) VALUE 'PARIDADE-REL'.
+023000     05  FILLER                  PIC X(40)
+023100         VALUE 'RELATORIO DE CLASSIFICACAO DE PARIDADE'.
+023200     05  FILLER                  PIC X(76) VALUE SPACES.
+023300
+023400 01  WS-RPT-TITLE-LINE2.
+023500     05  FILLER                  PIC X(08) VALUE 'RUN-ID: '.
+023600     05  RPT-H-RUN-ID            PIC X(08).
+023700     05  FILLER                  PIC X(05) VALUE SPACES.
+023800     05  FILLER                  PIC X(06) VALUE 'DATA: '.
+023900     05  RPT-H-DATE              PIC X(10).
+024000     05  FILLER                  PIC X(03) VALUE SPACES.
+024100     05  FILLER                  PIC X(06) VALUE 'HORA: '.
+024200     05  RPT-H-TIME              PIC X(08).
+024300     05  FILLER                  PIC X(03) VALUE SPACES.
+024400     05  FILLER                  PIC X(07) VALUE 'PAGINA '.
+024500     05  RPT-H-PAGE              PIC ZZZ9.
+024600     05  FILLER                  PIC X(64) VALUE SPACES.
+024700
+024800 01  WS-RPT-COLUMN-HDR.
+024900     05  FILLER                  PIC X(12) VALUE 'CONTA'.
+025000     05  FILLER                  PIC X(10) VALUE 'VALOR'.
+025100     05  FILLER                  PIC X(08) VALUE 'RESTO'.
+025200     05  FILLER                  PIC X(10) VALUE 'RESULTADO'.
+025300     05  FILLER                  PIC X(92) VALUE SPACES.
+025400
+025500 01  WS-RPT-ACCOUNT-BREAK-LINE.
+025600     05  FILLER                  PIC X(08) VALUE 'CONTA: '.
+025700     05  RPT-B-ACCOUNT           PIC X(10).
+025800     05  FILLER                  PIC X(114) VALUE SPACES.
+025900
+026000 01  WS-RPT-DETAIL-LINE.
+026100     05  RPT-D-ACCOUNT           PIC X(12).
+026200     05  RPT-D-VALOR             PIC ZZZ9.
+026300     05  FILLER                  PIC X(06) VALUE SPACES.
+026400     05  RPT-D-RESTO             PIC 9.
+026500     05  FILLER                  PIC X(07) VALUE SPACES.
+026600     05  RPT-D-RESULT            PIC X(10).
+026700     05  FILLER                  PIC X(92) VALUE SPACES.
+026800
+026900 01  WS-RPT-TOTAL-LINE.
+027000     05  RPT-T-LABEL             PIC X(32).
+027100     05  RPT-T-VALUE             PIC ZZZ,ZZZ,ZZ9.
+027200     05  FILLER                  PIC X(89) VALUE SPACES.
+027300
+027400 LINKAGE SECTION.
+027500 01  LK-PARM-AREA.
+027600     05  LK-PARM-LEN             PIC S9(04) COMP.
+027700     05  LK-PARM-TEXT            PIC X(80).
+027800
+027900 PROCEDURE DIVISION USING LK-PARM-AREA.
+028000
+028100******************************************************************
+028200*  0000-MAINLINE                                                 *
+028300*  OVERALL CONTROL FLOW FOR THE RUN.                             *
+028400******************************************************************
+028500 0000-MAINLINE.
+028600     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+028700     IF ADHOC-MODE-ON
+028800         PERFORM 3000-PROCESS-ADHOC THRU 3000-PROCESS-ADHOC-EXIT
+028900     ELSE
+029000         PERFORM 1300-POSITION-FOR-RESTART
+029100             THRU 1300-POSITION-FOR-RESTART-EXIT
+029200         IF NOT END-OF-INPUT
+029300             PERFORM 2000-READ-INPUT THRU 2000-READ-INPUT-EXIT
+029400         END-IF
+029500         PERFORM 2100-PROCESS-ONE-RECORD
+029600             THRU 2100-PROCESS-ONE-RECORD-EXIT
+029700             UNTIL END-OF-INPUT
+029800     END-IF.
+029900     PERFORM 8000-WRITE-REPORT-TOTALS
+030000         THRU 8000-WRITE-REPORT-TOTALS-EXIT.
+030100     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+030200     GO TO 9999-EXIT.
+030300
+030400******************************************************************
+030500*  1000-INITIALIZE                                               *
+030600*  ESTABLISHES THE RUN-ID, OPENS FILES, READS THE CONTROL CARD   *
+030700*  AND APPLIES ANY EXEC PARM OVERRIDE.                           *
+030800******************************************************************
+030900 1000-INITIALIZE.
+031000     SET CC-MODE-DETAIL TO TRUE
+031100     SET CC-ADHOC-NOT-REQUESTED TO TRUE
+031200     SET CC-RESTART-NOT-REQUESTED TO TRUE
+031300     MOVE SPACES TO CC-ADHOC-ACCOUNT
+031400     MOVE SPACES TO CC-ADHOC-VALOR
+031500     MOVE ZERO TO CC-RESTART-REC-NO
+031600     ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD
+031700     ACCEPT WS-RUN-TIME-HHMMSSCC FROM TIME
+031800     PERFORM 1010-FORMAT-RUN-DATE THRU 1010-FORMAT-RUN-DATE-EXIT
+031900     PERFORM 1020-FORMAT-RUN-TIME THRU 1020-FORMAT-RUN-TIME-EXIT
+032000     PERFORM 1030-BUILD-RUN-ID THRU 1030-BUILD-RUN-ID-EXIT
+032100     PERFORM 1100-READ-CONTROL-CARD
+032200         THRU 1100-READ-CONTROL-CARD-EXIT
+032300     PERFORM 1150-APPLY-PARM THRU 1150-APPLY-PARM-EXIT
+032400     PERFORM 1200-OPEN-FILES THRU 1200-OPEN-FILES-EXIT
+032500     IF CC-ADHOC-REQUESTED OR NOT INFILE-IS-PRESENT
+032600         SET ADHOC-MODE-ON TO TRUE
+032700     ELSE
+032800         SET ADHOC-MODE-OFF TO TRUE
+032900     END-IF
+033000     IF CC-MODE-SUMMARY
+033100         SET SUMMARY-MODE-ON TO TRUE
+033200     ELSE
+033300         SET SUMMARY-MODE-OFF TO TRUE
+033400     END-IF
+033500     PERFORM 1400-WRITE-REPORT-HEADERS
+033600         THRU 1400-WRITE-REPORT-HEADERS-EXIT.
+033700 1000-INITIALIZE-EXIT.
+033800     EXIT.
+033900
+034000******************************************************************
+034100*  1010-FORMAT-RUN-DATE / 1020-FORMAT-RUN-TIME                   *
+034200*  BUILD PRINTABLE DATE/TIME FOR THE REPORT HEADER.              *
+034300******************************************************************
+034400 1010-FORMAT-RUN-DATE.
+034500     MOVE WS-RD-DD   TO WS-RDD-DD
+034600     MOVE WS-RD-MM   TO WS-RDD-MM
+034700     MOVE WS-RD-CCYY TO WS-RDD-CCYY.
+034800 1010-FORMAT-RUN-DATE-EXIT.
+034900     EXIT.
+035000
+035100 1020-FORMAT-RUN-TIME.
+035200     MOVE WS-RT-HH TO WS-RTD-HH
+035300     MOVE WS-RT-MM TO WS-RTD-MM
+035400     MOVE WS-RT-SS TO WS-RTD-SS.
+035500 1020-FORMAT-RUN-TIME-EXIT.
+035600     EXIT.
+035700
+035800******************************************************************
+035900*  1030-BUILD-RUN-ID                                             *
+036000*  RUN-ID IS THE TIME OF DAY (HHMMSSCC) THE JOB STARTED, USED TO *
+036100*  TAG EVERY AUDIT, EXTRACT AND CONTROL-TOTALS RECORD THIS RUN   *
+036200*  PRODUCES.  THE TIMESTAMP CARRIES THE FULL CCYY-MM-DD AND      *
+036300*  HH.MM.SS.CC SO AN AUDIT OR CHECKPOINT RECORD CAN BE DATED     *
+036400*  UNAMBIGUOUSLY ACROSS A YEAR BOUNDARY.                         *
+036500******************************************************************
+036600 1030-BUILD-RUN-ID.
+036700     MOVE WS-RUN-TIME-HHMMSSCC TO WS-RUN-ID
+036800     STRING WS-RDD-CCYY  DELIMITED BY SIZE
+036900            '-'          DELIMITED BY SIZE
+037000            WS-RDD-MM    DELIMITED BY SIZE
+037100            '-'          DELIMITED BY SIZE
+037200            WS-RDD-DD    DELIMITED BY SIZE
+037300            '-'          DELIMITED BY SIZE
+037400            WS-RTD-HH    DELIMITED BY SIZE
+037500            '.'          DELIMITED BY SIZE
+037600            WS-RTD-MM    DELIMITED BY SIZE
+037700            '.'          DELIMITED BY SIZE
+037800            WS-RTD-SS    DELIMITED BY SIZE
+037900            '.'          DELIMITED BY SIZE
+038000            WS-RT-CC     DELIMITED BY SIZE
+038100            INTO WS-TIMESTAMP.
+038200 1030-BUILD-RUN-ID-EXIT.
+038300     EXIT.
+038400
+038500******************************************************************
+038600*  1035-REFRESH-TIMESTAMP                                       *
+038700*  RE-ACCEPTS THE CURRENT DATE/TIME AND REBUILDS WS-TIMESTAMP SO *
+038800*  EACH AUDIT AND CHECKPOINT RECORD CARRIES THE TIME IT WAS      *
+038900*  ACTUALLY WRITTEN RATHER THAN THE TIME THE JOB STARTED.  WS-   *
+039000*  RUN-ID IS LEFT ALONE - IT IDENTIFIES THE RUN, NOT THE RECORD, *
+039100*  AND MUST STAY THE SAME FOR EVERY RECORD THIS RUN PRODUCES.    *
+039200******************************************************************
+039300 1035-REFRESH-TIMESTAMP.
+039400     ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD
+039500     ACCEPT WS-RUN-TIME-HHMMSSCC FROM TIME
+039600     PERFORM 1010-FORMAT-RUN-DATE THRU 1010-FORMAT-RUN-DATE-EXIT
+039700     PERFORM 1020-FORMAT-RUN-TIME THRU 1020-FORMAT-RUN-TIME-EXIT
+039800     STRING WS-RDD-CCYY  DELIMITED BY SIZE
+039900            '-'          DELIMITED BY SIZE
+040000            WS-RDD-MM    DELIMITED BY SIZE
+040100            '-'          DELIMITED BY SIZE
+040200            WS-RDD-DD    DELIMITED BY SIZE
+040300            '-'          DELIMITED BY SIZE
+040400            WS-RTD-HH    DELIMITED BY SIZE
+040500            '.'          DELIMITED BY SIZE
+040600            WS-RTD-MM    DELIMITED BY SIZE
+040700            '.'          DELIMITED BY SIZE
+040800            WS-RTD-SS    DELIMITED BY SIZE
+040900            '.'          DELIMITED BY SIZE
+041000            WS-RT-CC     DELIMITED BY SIZE
+041100            INTO WS-TIMESTAMP.
+041200 1035-REFRESH-TIMESTAMP-EXIT.
+041300     EXIT.
+041400
+041500******************************************************************
+041600*  1100-READ-CONTROL-CARD                                        *
+041700*  CTLCARD IS OPTIONAL - IF IT IS NOT PRESENT THE RUN DEFAULTS   *
+041800*  TO DETAIL MODE, NO RESTART, NO AD HOC REQUEST.                *
+041900******************************************************************
+042000 1100-READ-CONTROL-CARD.
+042100     OPEN INPUT CTLCARD
+042200     IF FS-CTLCARD NOT = '00'
+042300         GO TO 1100-READ-CONTROL-CARD-EXIT
+042400     END-IF
+042500     READ CTLCARD INTO WS-CONTROL-CARD
+042600         AT END
+042700             CONTINUE
+042800     END-READ
+042900     CLOSE CTLCARD.
+043000 1100-READ-CONTROL-CARD-EXIT.
+043100     EXIT.
+043200
+043300******************************************************************
+043400*  1150-APPLY-PARM                                               *
+043500*  AN EXEC PARM, WHEN PRESENT, OVERRIDES THE EQUIVALENT          *
+043600*  CONTROL-CARD VALUE.  TWO FORMS ARE RECOGNISED -               *
+043700*     PARM='SUMMARY'    FORCES SUMMARY-ONLY MODE                 *
+043800*     PARM='SNNNN'      AD HOC VALOR, OPTIONAL LEADING '-'       *
+043900*                       FOLLOWED BY FOUR DIGITS (5 BYTES TOTAL)  *
+044000******************************************************************
+044100 1150-APPLY-PARM.
+044200     IF LK-PARM-LEN = ZERO
+044300         GO TO 1150-APPLY-PARM-EXIT
+044400     END-IF
+044500     IF LK-PARM-TEXT(1:7) = 'SUMMARY'
+044600         SET CC-MODE-SUMMARY TO TRUE
+044700         GO TO 1150-APPLY-PARM-EXIT
+044800     END-IF
+044900     IF LK-PARM-LEN = 5
+045000         SET CC-ADHOC-REQUESTED TO TRUE
+045100         MOVE LK-PARM-TEXT(1:5) TO CC-ADHOC-VALOR
+045200     END-IF.
+045300 1150-APPLY-PARM-EXIT.
+045400     EXIT.
+045500
+045600******************************************************************
+045700*  1200-OPEN-FILES                                               *
+045800******************************************************************
+045900 1200-OPEN-FILES.
+046000     OPEN INPUT INFILE
+046100     IF FS-INFILE NOT = '00'
+046200         MOVE 'N' TO WS-INFILE-PRESENT-SW
+046300     END-IF
+046400
+046500     OPEN OUTPUT RPTFILE
+046600     IF FS-RPTFILE NOT = '00'
+046700         DISPLAY 'PARIDADE - UNABLE TO OPEN RPTFILE, STATUS='
+046800             FS-RPTFILE
+046900         MOVE 16 TO RETURN-CODE
+047000         GO TO 9999-EXIT
+047100     END-IF
+047200
+047300*    A RESTART CONTINUES THE SAME LOGICAL RUN, SO REJFILE AND
+047400*    XTRFILE ARE EXTENDED RATHER THAN RECREATED - OTHERWISE THE
+047500*    REJECTS AND EXTRACT RECORDS FROM THE ABENDED ATTEMPT WOULD
+047600*    BE LOST WHEN THE RESTART RECREATES THE DATASET FROM SCRATCH.
+047700     IF CC-RESTART-REQUESTED
+047800         OPEN EXTEND REJFILE
+047900     ELSE
+048000         OPEN OUTPUT REJFILE
+048100     END-IF
+048200     IF FS-REJFILE NOT = '00'
+048300         DISPLAY 'PARIDADE - UNABLE TO OPEN REJFILE, STATUS='
+048400             FS-REJFILE
+048500         MOVE 16 TO RETURN-CODE
+048600         GO TO 9999-EXIT
+048700     END-IF
+048800
+048900     OPEN EXTEND CHKFILE
+049000     IF FS-CHKFILE NOT = '00'
+049100         OPEN OUTPUT CHKFILE
+049200         IF FS-CHKFILE NOT = '00'
+049300             DISPLAY 'PARIDADE - UNABLE TO OPEN CHKFILE, STATUS='
+049400                 FS-CHKFILE
+049500             MOVE 16 TO RETURN-CODE
+049600             GO TO 9999-EXIT
+049700         END-IF
+049800     END-IF
+049900     OPEN EXTEND AUDFILE
+050000     IF FS-AUDFILE NOT = '00'
+050100         OPEN OUTPUT AUDFILE
+050200         IF FS-AUDFILE NOT = '00'
+050300             DISPLAY 'PARIDADE - UNABLE TO OPEN AUDFILE, STATUS='
+050400                 FS-AUDFILE
+050500             MOVE 16 TO RETURN-CODE
+050600             GO TO 9999-EXIT
+050700         END-IF
+050800     END-IF
+050900
+051000     IF CC-RESTART-REQUESTED
+051100         OPEN EXTEND XTRFILE
+051200     ELSE
+051300         OPEN OUTPUT XTRFILE
+051400     END-IF
+051500     IF FS-XTRFILE NOT = '00'
+051600         DISPLAY 'PARIDADE - UNABLE TO OPEN XTRFILE, STATUS='
+051700             FS-XTRFILE
+051800         MOVE 16 TO RETURN-CODE
+051900         GO TO 9999-EXIT
+052000     END-IF
+052100
+052200     OPEN OUTPUT CTLOUT
+052300     IF FS-CTLOUT NOT = '00'
+052400         DISPLAY 'PARIDADE - UNABLE TO OPEN CTLOUT, STATUS='
+052500             FS-CTLOUT
+052600         MOVE 16 TO RETURN-CODE
+052700         GO TO 9999-EXIT
+052800     END-IF.
+052900 1200-OPEN-FILES-EXIT.
+053000     EXIT.
+053100
+053200******************************************************************
+053300*  1300-POSITION-FOR-RESTART                                     *
+053400*  WHEN A RESTART POSITION WAS SUPPLIED ON THE CONTROL CARD,     *
+053500*  INFILE IS SEQUENTIAL SO THE ONLY WAY TO GET TO THE LAST       *
+053600*  CHECKPOINTED RECORD IS TO READ AND DISCARD RECORDS UP TO IT.  *
+053700******************************************************************
+053800 1300-POSITION-FOR-RESTART.
+053900     IF CC-RESTART-REQUESTED
+054000         MOVE CC-RESTART-REC-NO TO WS-SKIP-TARGET
+054100         PERFORM 1310-SKIP-ONE-RECORD
+054200             THRU 1310-SKIP-ONE-RECORD-EXIT
+054300             WS-SKIP-TARGET TIMES
+054400         MOVE WS-SKIP-TARGET TO WS-READ-COUNT
+054500     END-IF.
+054600 1300-POSITION-FOR-RESTART-EXIT.
+054700     EXIT.
+054800
+054900 1310-SKIP-ONE-RECORD.
+055000     IF NOT END-OF-INPUT
+055100         READ INFILE
+055200             AT END
+055300                 SET END-OF-INPUT TO TRUE
+055400         END-READ
+055500     END-IF.
+055600 1310-SKIP-ONE-RECORD-EXIT.
+055700     EXIT.
+055800
+055900******************************************************************
+056000*  1400-WRITE-REPORT-HEADERS                                     *
+056100*  WRITTEN ONCE AT THE TOP OF EACH PAGE - FIRST CALLED AT        *
+056200*  INITIALIZATION, THEN AGAIN BY 2410-CHECK-PAGE-BREAK.          *
+056300******************************************************************
+056400 1400-WRITE-REPORT-HEADERS.
+056500     ADD 1 TO WS-PAGE-COUNT
+056600     MOVE WS-RUN-ID          TO RPT-H-RUN-ID
+056700     MOVE WS-RUN-DATE-DISPLAY TO RPT-H-DATE
+056800     MOVE WS-RUN-TIME-DISPLAY TO RPT-H-TIME
+056900     MOVE WS-PAGE-COUNT      TO RPT-H-PAGE
+057000     WRITE RPT-LINE FROM WS-RPT-TITLE-LINE1 AFTER ADVANCING PAGE
+057100     WRITE RPT-LINE FROM WS-RPT-TITLE-LINE2 AFTER ADVANCING 1 LINE
+057200     WRITE RPT-LINE FROM WS-RPT-COLUMN-HDR AFTER ADVANCING 2 LINES
+057300     MOVE ZERO TO WS-LINE-COUNT.
+057400 1400-WRITE-REPORT-HEADERS-EXIT.
+057500     EXIT.
+057600
+057700******************************************************************
+057800*  2000-READ-INPUT                                               *
+057900******************************************************************
+058000 2000-READ-INPUT.
+058100     READ INFILE
+058200         AT END
+058300             SET END-OF-INPUT TO TRUE
+058400     END-READ.
+058500 2000-READ-INPUT-EXIT.
+058600     EXIT.
+058700
+058800******************************************************************
+058900*  2100-PROCESS-ONE-RECORD                                       *
+059000*  DRIVES ONE INFILE RECORD THROUGH VALIDATION, PARITY, THE      *
+059100*  REPORT, THE AUDIT LOG, THE EXTRACT FILE AND THE CHECKPOINT    *
+059200*  LOG, THEN READS THE NEXT RECORD (READ-AHEAD LOOP CONTROL).    *
+059300******************************************************************
+059400 2100-PROCESS-ONE-RECORD.
+059500     ADD 1 TO WS-READ-COUNT
+059600     ADD 1 TO WS-RUN-READ-COUNT
+059700     ADD 1 TO WS-CHECKPOINT-COUNTER
+059800     MOVE PAR-ACCOUNT-NO TO WS-WORK-ACCOUNT-NO
+059900     MOVE PAR-VALOR-IN   TO WS-WORK-VALOR-IN
+060000     PERFORM 2200-VALIDATE-AND-COMPUTE
+060100         THRU 2200-VALIDATE-AND-COMPUTE-EXIT
+060200     IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+060300         PERFORM 2700-WRITE-CHECKPOINT
+060400             THRU 2700-WRITE-CHECKPOINT-EXIT
+060500         MOVE ZERO TO WS-CHECKPOINT-COUNTER
+060600     END-IF
+060700     PERFORM 2000-READ-INPUT THRU 2000-READ-INPUT-EXIT.
+060800 2100-PROCESS-ONE-RECORD-EXIT.
+060900     EXIT.
+061000
+061100******************************************************************
+061200*  2200-VALIDATE-AND-COMPUTE                                     *
+061300*  SHARED BY BOTH BATCH (INFILE) AND AD HOC (CONTROL CARD/PARM)  *
+061400*  RECORDS - WS-WORK-ACCOUNT-NO/WS-WORK-VALOR-IN ARE ALREADY     *
+061500*  POPULATED BY THE CALLER.                                      *
+061600******************************************************************
+061700 2200-VALIDATE-AND-COMPUTE.
+061800     SET RECORD-IS-VALID TO TRUE
+061900     MOVE SPACES TO WS-REASON-CODE
+062000     MOVE SPACES TO WS-REASON-TEXT
+062100     PERFORM 1210-VALIDATE-NUMERIC THRU 1210-VALIDATE-NUMERIC-EXIT
+062200     IF RECORD-IS-VALID
+062300         PERFORM 1220-VALIDATE-RANGE THRU 1220-VALIDATE-RANGE-EXIT
+062400     END-IF
+062500     IF RECORD-IS-VALID
+062600         PERFORM 2300-COMPUTE-PARITY THRU 2300-COMPUTE-PARITY-EXIT
+062700         PERFORM 2400-WRITE-DETAIL-LINE
+062800             THRU 2400-WRITE-DETAIL-LINE-EXIT
+062900         PERFORM 2500-WRITE-AUDIT-RECORD
+063000             THRU 2500-WRITE-AUDIT-RECORD-EXIT
+063100         PERFORM 2600-WRITE-EXTRACT-RECORD
+063200             THRU 2600-WRITE-EXTRACT-RECORD-EXIT
+063300     ELSE
+063400         PERFORM 2250-WRITE-REJECT-RECORD
+063500             THRU 2250-WRITE-REJECT-RECORD-EXIT
+063600     END-IF.
+063700 2200-VALIDATE-AND-COMPUTE-EXIT.
+063800     EXIT.
+063900
+064000******************************************************************
+064100*  1210-VALIDATE-NUMERIC                                         *
+064200*  WS-WORK-VALOR-IN IS A 5-BYTE FIELD - BYTE 1 IS A SIGN OR      *
+064300*  BLANK, BYTES 2-5 ARE THE FOUR-DIGIT VALUE.                    *
+064400******************************************************************
+064500 1210-VALIDATE-NUMERIC.
+064600     MOVE WS-WORK-VALOR-IN(1:1) TO WS-SIGN-CHAR
+064700     MOVE WS-WORK-VALOR-IN(2:4) TO WS-DIGIT-PART
+064800     IF WS-DIGIT-PART IS NOT NUMERIC
+064900         SET RECORD-IS-INVALID TO TRUE
+065000         MOVE 'V001' TO WS-REASON-CODE
+065100         MOVE 'VALOR NAO NUMERICO' TO WS-REASON-TEXT
+065200     END-IF.
+065300 1210-VALIDATE-NUMERIC-EXIT.
+065400     EXIT.
+065500
+065600******************************************************************
+065700*  1220-VALIDATE-RANGE                                           *
+065800******************************************************************
+065900 1220-VALIDATE-RANGE.
+066000     IF WS-SIGN-CHAR = '-'
+066100         SET RECORD-IS-INVALID TO TRUE
+066200         MOVE 'V002' TO WS-REASON-CODE
+066300         MOVE 'VALOR NEGATIVO' TO WS-REASON-TEXT
+066400     END-IF.
+066500 1220-VALIDATE-RANGE-EXIT.
+066600     EXIT.
+066700
+066800******************************************************************
+066900*  2250-WRITE-REJECT-RECORD                                      *
+067000******************************************************************
+067100 2250-WRITE-REJECT-RECORD.
+067200     MOVE SPACES TO PAR-REJECT-RECORD
+067300     MOVE WS-WORK-ACCOUNT-NO TO REJ-ACCOUNT-NO
+067400     MOVE WS-WORK-VALOR-IN   TO REJ-VALOR-IN
+067500     MOVE WS-REASON-CODE     TO REJ-REASON-CODE
+067600     MOVE WS-REASON-TEXT     TO REJ-REASON-TEXT
+067700     WRITE PAR-REJECT-RECORD
+067800     ADD 1 TO WS-REJECT-COUNT.
+067900 2250-WRITE-REJECT-RECORD-EXIT.
+068000     EXIT.
+068100
+068200******************************************************************
+068300*  2300-COMPUTE-PARITY                                           *
+068400*  ORDINARY DIVIDE/REMAINDER IN PLACE OF FUNCTION MOD.           *
+068500******************************************************************
+068600 2300-COMPUTE-PARITY.
+068700     MOVE WS-DIGIT-PART TO WS-VALOR-NUM
+068800     DIVIDE WS-VALOR-NUM BY 2 GIVING WS-QUOTIENT
+068900         REMAINDER WS-RESTO
+069000     IF WS-RESTO = 0
+069100         MOVE 'PAR  ' TO WS-RESULT-TEXT
+069200         MOVE 'P' TO WS-PARITY-FLAG-CHAR
+069300         ADD 1 TO WS-EVEN-COUNT
+069400     ELSE
+069500         MOVE 'IMPAR' TO WS-RESULT-TEXT
+069600         MOVE 'I' TO WS-PARITY-FLAG-CHAR
+069700         ADD 1 TO WS-ODD-COUNT
+069800     END-IF.
+069900 2300-COMPUTE-PARITY-EXIT.
+070000     EXIT.
+070100
+070200******************************************************************
+070300*  2400-WRITE-DETAIL-LINE                                        *
+070400*  SUPPRESSED IN SUMMARY-ONLY MODE - TOTALS STILL ACCUMULATE     *
+070500*  AND STILL PRINT AT 8000-WRITE-REPORT-TOTALS.                  *
+070600******************************************************************
+070700 2400-WRITE-DETAIL-LINE.
+070800     IF SUMMARY-MODE-ON
+070900         GO TO 2400-WRITE-DETAIL-LINE-EXIT
+071000     END-IF
+071100     IF WS-WORK-ACCOUNT-NO NOT = WS-PREV-ACCOUNT-NO
+071200         PERFORM 2430-WRITE-ACCOUNT-BREAK
+071300             THRU 2430-WRITE-ACCOUNT-BREAK-EXIT
+071400         MOVE WS-WORK-ACCOUNT-NO TO WS-PREV-ACCOUNT-NO
+071500     END-IF
+071600     PERFORM 2410-CHECK-PAGE-BREAK THRU 2410-CHECK-PAGE-BREAK-EXIT
+071700     MOVE SPACES TO WS-RPT-DETAIL-LINE
+071800     MOVE WS-WORK-ACCOUNT-NO TO RPT-D-ACCOUNT
+071900     MOVE WS-VALOR-NUM       TO RPT-D-VALOR
+072000     MOVE WS-RESTO           TO RPT-D-RESTO
+072100     MOVE WS-RESULT-TEXT     TO RPT-D-RESULT
+072200     WRITE RPT-LINE FROM WS-RPT-DETAIL-LINE AFTER ADVANCING 1 LINE
+072300     ADD 1 TO WS-LINE-COUNT.
+072400 2400-WRITE-DETAIL-LINE-EXIT.
+072500     EXIT.
+072600
+072700******************************************************************
+072800*  2410-CHECK-PAGE-BREAK                                         *
+072900******************************************************************
+073000 2410-CHECK-PAGE-BREAK.
+073100     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+073200         PERFORM 1400-WRITE-REPORT-HEADERS
+073300             THRU 1400-WRITE-REPORT-HEADERS-EXIT
+073400     END-IF.
+073500 2410-CHECK-PAGE-BREAK-EXIT.
+073600     EXIT.
+073700
+073800******************************************************************
+073900*  2430-WRITE-ACCOUNT-BREAK                                      *
+074000*  INFILE IS EXPECTED PRESORTED BY ACCOUNT NUMBER (SEE THE SORT  *
+074100*  STEP IN THE DRIVING JCL) SO A CHANGE IN ACCOUNT NUMBER MARKS  *
+074200*  A NEW GROUP ON THE REPORT.                                    *
+074300******************************************************************
+074400 2430-WRITE-ACCOUNT-BREAK.
+074500     MOVE SPACES TO WS-RPT-ACCOUNT-BREAK-LINE
+074600     MOVE WS-WORK-ACCOUNT-NO TO RPT-B-ACCOUNT
+074700     WRITE RPT-LINE FROM WS-RPT-ACCOUNT-BREAK-LINE
+074800         AFTER ADVANCING 2 LINES
+074900     ADD 2 TO WS-LINE-COUNT.
+075000 2430-WRITE-ACCOUNT-BREAK-EXIT.
+075100     EXIT.
+075200
+075300******************************************************************
+075400*  2500-WRITE-AUDIT-RECORD                                       *
+075500******************************************************************
+075600 2500-WRITE-AUDIT-RECORD.
+075700     PERFORM 1035-REFRESH-TIMESTAMP
+075800         THRU 1035-REFRESH-TIMESTAMP-EXIT
+075900     MOVE SPACES TO PAR-AUDIT-RECORD
+076000     MOVE WS-RUN-ID          TO AUD-RUN-ID
+076100     MOVE WS-TIMESTAMP       TO AUD-TIMESTAMP
+076200     MOVE WS-WORK-ACCOUNT-NO TO AUD-ACCOUNT-NO
+076300     MOVE WS-VALOR-NUM       TO AUD-VALOR
+076400     MOVE WS-RESTO           TO AUD-RESTO
+076500     MOVE WS-RESULT-TEXT     TO AUD-RESULT
+076600     WRITE PAR-AUDIT-RECORD.
+076700 2500-WRITE-AUDIT-RECORD-EXIT.
+076800     EXIT.
+076900
+077000******************************************************************
+077100*  2600-WRITE-EXTRACT-RECORD                                     *
+077200******************************************************************
+077300 2600-WRITE-EXTRACT-RECORD.
+077400     MOVE SPACES TO PAR-EXTRACT-RECORD
+077500     MOVE WS-WORK-ACCOUNT-NO   TO XTR-ACCOUNT-NO
+077600     MOVE WS-VALOR-NUM         TO XTR-VALOR
+077700     MOVE WS-RESTO             TO XTR-RESTO
+077800     MOVE WS-PARITY-FLAG-CHAR  TO XTR-PARITY-FLAG
+077900     MOVE WS-RUN-ID            TO XTR-RUN-ID
+078000     WRITE PAR-EXTRACT-RECORD.
+078100 2600-WRITE-EXTRACT-RECORD-EXIT.
+078200     EXIT.
+078300
+078400******************************************************************
+078500*  2700-WRITE-CHECKPOINT                                         *
+078600******************************************************************
+078700 2700-WRITE-CHECKPOINT.
+078800     PERFORM 1035-REFRESH-TIMESTAMP
+078900         THRU 1035-REFRESH-TIMESTAMP-EXIT
+079000     MOVE SPACES TO PAR-CHECKPOINT-RECORD
+079100     MOVE WS-RUN-ID     TO CHK-RUN-ID
+079200     MOVE WS-READ-COUNT TO CHK-LAST-REC-NO
+079300     MOVE WS-TIMESTAMP  TO CHK-TIMESTAMP
+079400     WRITE PAR-CHECKPOINT-RECORD.
+079500 2700-WRITE-CHECKPOINT-EXIT.
+079600     EXIT.
+079700
+079800******************************************************************
+079900*  3000-PROCESS-ADHOC                                            *
+080000*  SINGLE-VALUE CHECK WHEN NO BATCH INPUT FILE IS PRESENT OR AN  *
+080100*  AD HOC REQUEST WAS MADE ON THE CONTROL CARD/PARM.             *
+080200******************************************************************
+080300 3000-PROCESS-ADHOC.
+080400     MOVE CC-ADHOC-ACCOUNT TO WS-WORK-ACCOUNT-NO
+080500     MOVE CC-ADHOC-VALOR   TO WS-WORK-VALOR-IN
+080600     ADD 1 TO WS-READ-COUNT
+080700     ADD 1 TO WS-RUN-READ-COUNT
+080800     PERFORM 2200-VALIDATE-AND-COMPUTE
+080900         THRU 2200-VALIDATE-AND-COMPUTE-EXIT.
+081000 3000-PROCESS-ADHOC-EXIT.
+081100     EXIT.
+081200
+081300******************************************************************
+081400*  8000-WRITE-REPORT-TOTALS                                      *
+081500*  CONTROL TOTALS - COUNT READ, EVEN, ODD, REJECTED.  THESE ARE  *
+081600*  PRINTED REGARDLESS OF RUN MODE AND ALSO PUBLISHED TO CTLOUT   *
+081700*  FOR THE DRIVING JOB'S RECONCILIATION STEP.                    *
+081800******************************************************************
+081900 8000-WRITE-REPORT-TOTALS.
+082000     MOVE 'TOTAL DE REGISTROS LIDOS.......:' TO RPT-T-LABEL
+082100     MOVE WS-RUN-READ-COUNT TO RPT-T-VALUE
+082200     WRITE RPT-LINE FROM WS-RPT-TOTAL-LINE AFTER ADVANCING 2 LINES
+082300
+082400     MOVE 'TOTAL DE VALORES PARES.........:' TO RPT-T-LABEL
+082500     MOVE WS-EVEN-COUNT TO RPT-T-VALUE
+082600     WRITE RPT-LINE FROM WS-RPT-TOTAL-LINE AFTER ADVANCING 1 LINE
+082700
+082800     MOVE 'TOTAL DE VALORES IMPARES......:' TO RPT-T-LABEL
+082900     MOVE WS-ODD-COUNT TO RPT-T-VALUE
+083000     WRITE RPT-LINE FROM WS-RPT-TOTAL-LINE AFTER ADVANCING 1 LINE
+083100
+083200     MOVE 'TOTAL DE REGISTROS REJEITADOS..:' TO RPT-T-LABEL
+083300     MOVE WS-REJECT-COUNT TO RPT-T-VALUE
+083400     WRITE RPT-LINE FROM WS-RPT-TOTAL-LINE AFTER ADVANCING 1 LINE
+083500
+083600     DISPLAY 'PARIDADE - LIDOS=' WS-RUN-READ-COUNT
+083700         ' PARES=' WS-EVEN-COUNT
+083800         ' IMPARES=' WS-ODD-COUNT
+083900         ' REJEITADOS=' WS-REJECT-COUNT
+084000
+084100     PERFORM 6000-WRITE-CONTROL-TOTALS
+084200         THRU 6000-WRITE-CONTROL-TOTALS-EXIT.
+084300 8000-WRITE-REPORT-TOTALS-EXIT.
+084400     EXIT.
+084500
+084600******************************************************************
+084700*  6000-WRITE-CONTROL-TOTALS                                     *
+084800******************************************************************
+084900 6000-WRITE-CONTROL-TOTALS.
+085000     MOVE SPACES TO PAR-CONTROL-TOTALS-RECORD
+085100     MOVE WS-RUN-ID       TO CTL-RUN-ID
+085200     MOVE WS-RUN-READ-COUNT TO CTL-READ-COUNT
+085300     MOVE WS-EVEN-COUNT   TO CTL-EVEN-COUNT
+085400     MOVE WS-ODD-COUNT    TO CTL-ODD-COUNT
+085500     MOVE WS-REJECT-COUNT TO CTL-REJECT-COUNT
+085600     MOVE WS-SKIP-TARGET  TO CTL-SKIP-COUNT
+085700     WRITE PAR-CONTROL-TOTALS-RECORD.
+085800 6000-WRITE-CONTROL-TOTALS-EXIT.
+085900     EXIT.
+086000
+086100******************************************************************
+086200*  9000-TERMINATE                                                *
+086300******************************************************************
+086400 9000-TERMINATE.
+086500     IF INFILE-IS-PRESENT
+086600         CLOSE INFILE
+086700     END-IF
+086800     CLOSE RPTFILE
+086900     CLOSE REJFILE
+087000     CLOSE CHKFILE
+087100     CLOSE AUDFILE
+087200     CLOSE XTRFILE
+087300     CLOSE CTLOUT.
+087400 9000-TERMINATE-EXIT.
+087500     EXIT.
+087600
+087700 9999-EXIT.
+087800     GOBACK.
