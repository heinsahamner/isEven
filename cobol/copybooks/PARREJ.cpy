@@ -0,0 +1,12 @@
+000100******************************************************************
+000200*  PARREJ - PARIDADE REJECT RECORD LAYOUT                       *
+000300*  WRITTEN TO THE REJECT FILE FOR ANY PAR-INPUT-RECORD THAT      *
+000400*  FAILS VALIDATION IN 1210-VALIDATE-NUMERIC OR 1220-VALIDATE-   *
+000500*  RANGE.                                                        *
+000600******************************************************************
+000700 01  PAR-REJECT-RECORD.
+000800     05  REJ-ACCOUNT-NO          PIC X(10).
+000900     05  REJ-VALOR-IN            PIC X(05).
+001000     05  REJ-REASON-CODE         PIC X(04).
+001100     05  REJ-REASON-TEXT         PIC X(30).
+001200     05  FILLER                  PIC X(11).
