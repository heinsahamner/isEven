@@ -0,0 +1,14 @@
+000100******************************************************************
+000200*  PARXTR - PARIDADE DOWNSTREAM INTERFACE/EXTRACT RECORD LAYOUT *
+000300*  FIXED-FORMAT EXTRACT CONSUMED BY OTHER BATCH JOBS THAT NEED   *
+000400*  TO BRANCH ON A PARITY RESULT WITHOUT REDOING MOD(VALOR 2).    *
+000500******************************************************************
+000600 01  PAR-EXTRACT-RECORD.
+000700     05  XTR-ACCOUNT-NO          PIC X(10).
+000800     05  XTR-VALOR               PIC 9(04).
+000900     05  XTR-RESTO               PIC 9(01).
+001000     05  XTR-PARITY-FLAG         PIC X(01).
+001100         88  XTR-IS-EVEN                 VALUE 'P'.
+001200         88  XTR-IS-ODD                  VALUE 'I'.
+001300     05  XTR-RUN-ID              PIC X(08).
+001400     05  FILLER                  PIC X(26).
