@@ -0,0 +1,11 @@
+000100******************************************************************
+000200*  PARCHK - PARIDADE CHECKPOINT LOG RECORD LAYOUT               *
+000300*  ONE RECORD IS APPENDED EVERY CHECKPOINT-INTERVAL RECORDS SO   *
+000400*  AN OPERATOR CAN PICK THE LAST GOOD POSITION FOR A RESTART     *
+000500*  RUN (SEE PAR-CTL-RESTART-REC-NO IN PARCTL).                   *
+000600******************************************************************
+000700 01  PAR-CHECKPOINT-RECORD.
+000800     05  CHK-RUN-ID              PIC X(08).
+000900     05  CHK-LAST-REC-NO         PIC 9(09).
+001000     05  CHK-TIMESTAMP           PIC X(26).
+001100     05  FILLER                  PIC X(27).
