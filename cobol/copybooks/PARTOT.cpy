@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*  PARTOT - PARIDADE RUN CONTROL-TOTALS RECORD LAYOUT           *
+000300*  WRITTEN ONCE AT END OF RUN SO A LATER JCL STEP CAN RECONCILE  *
+000400*  THE INDEPENDENT INPUT RECORD COUNT AGAINST WHAT PARIDADE      *
+000500*  ACTUALLY DISPOSED OF (EVEN + ODD + REJECT).  CTL-READ-COUNT   *
+000600*  COVERS ONLY THIS RUN'S RECORDS (SEE WS-RUN-READ-COUNT IN      *
+000700*  PARIDADE) - ON A RESTART, CTL-SKIP-COUNT CARRIES THE NUMBER   *
+000800*  OF RECORDS A PRIOR RUN ALREADY DISPOSED OF, SO A RECONCILING  *
+000900*  STEP CAN ADD IT BACK TO CTL-READ-COUNT BEFORE COMPARING       *
+001000*  AGAINST AN INDEPENDENT FULL-FILE COUNT.                       *
+001100******************************************************************
+001200 01  PAR-CONTROL-TOTALS-RECORD.
+001300     05  CTL-RUN-ID              PIC X(08).
+001400     05  CTL-READ-COUNT          PIC 9(09).
+001500     05  CTL-EVEN-COUNT          PIC 9(09).
+001600     05  CTL-ODD-COUNT           PIC 9(09).
+001700     05  CTL-REJECT-COUNT        PIC 9(09).
+001800     05  CTL-SKIP-COUNT          PIC 9(09).
+001900     05  FILLER                  PIC X(02).
