@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*  PARCTL - PARIDADE CONTROL-CARD LAYOUT                        *
+000300*  ONE OPTIONAL CONTROL CARD READ FROM CTLCARD AT INITIALIZATION *
+000400*  TIME.  CARRIES THE RUN MODE, THE AD HOC SINGLE-VALUE REQUEST  *
+000500*  (USED WHEN INFILE IS NOT PRESENT), AND THE RESTART POSITION.  *
+000600*  A PARM PASSED ON THE EXEC STATEMENT (SEE LK-PARM-AREA IN THE  *
+000700*  LINKAGE SECTION) OVERRIDES THE EQUIVALENT CONTROL-CARD VALUE. *
+000800******************************************************************
+000900 01  PAR-CONTROL-CARD.
+001000     05  CC-MODE-SW              PIC X(01).
+001100         88  CC-MODE-DETAIL              VALUE 'D'.
+001200         88  CC-MODE-SUMMARY             VALUE 'S'.
+001300     05  CC-ADHOC-SW             PIC X(01).
+001400         88  CC-ADHOC-REQUESTED          VALUE 'Y'.
+001500         88  CC-ADHOC-NOT-REQUESTED      VALUE 'N'.
+001600     05  CC-ADHOC-ACCOUNT        PIC X(10).
+001700     05  CC-ADHOC-VALOR          PIC X(05).
+001800     05  CC-RESTART-SW           PIC X(01).
+001900         88  CC-RESTART-REQUESTED        VALUE 'Y'.
+002000         88  CC-RESTART-NOT-REQUESTED    VALUE 'N'.
+002100     05  CC-RESTART-REC-NO       PIC 9(09).
+002200     05  FILLER                  PIC X(53).
