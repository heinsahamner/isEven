@@ -0,0 +1,10 @@
+000100******************************************************************
+000200*  PARCNT - INDEPENDENT INPUT RECORD-COUNT RECORD LAYOUT        *
+000300*  PRODUCED BY PARCOUNT (JOB STEP AHEAD OF PARIDADE) SO THE      *
+000400*  RECONCILIATION STEP HAS A COUNT OF INFILE THAT DOES NOT       *
+000500*  DEPEND ON PARIDADE HAVING READ THE SAME COPY OF THE FILE.     *
+000600******************************************************************
+000700 01  PAR-COUNT-RECORD.
+000800     05  CNT-RUN-ID              PIC X(08).
+000900     05  CNT-RECORD-COUNT        PIC 9(09).
+001000     05  FILLER                  PIC X(27).
