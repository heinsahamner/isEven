@@ -0,0 +1,11 @@
+000100******************************************************************
+000200*  PARREC - PARIDADE INPUT RECORD LAYOUT                        *
+000300*  ONE RECORD PER VALOR TO BE TESTED FOR PARITY.  THE VALUE IS   *
+000400*  CARRIED AS ALPHANUMERIC SO THAT 1210-VALIDATE-NUMERIC AND     *
+000500*  1220-VALIDATE-RANGE CAN DETECT NON-NUMERIC OR NEGATIVE INPUT  *
+000600*  BEFORE ANY COMPUTE IS ATTEMPTED AGAINST IT.                   *
+000700******************************************************************
+000800 01  PAR-INPUT-RECORD.
+000900     05  PAR-ACCOUNT-NO          PIC X(10).
+001000     05  PAR-VALOR-IN            PIC X(05).
+001100     05  FILLER                  PIC X(45).
