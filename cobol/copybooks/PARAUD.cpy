@@ -0,0 +1,13 @@
+000100******************************************************************
+000200*  PARAUD - PARIDADE AUDIT/TRANSACTION LOG RECORD LAYOUT         *
+000300*  ONE RECORD PER PARITY DECISION, APPENDED TO THE AUDIT FILE    *
+000400*  SO A DECISION CAN BE RECONSTRUCTED WITHOUT RERUNNING THE JOB. *
+000500******************************************************************
+000600 01  PAR-AUDIT-RECORD.
+000700     05  AUD-RUN-ID              PIC X(08).
+000800     05  AUD-TIMESTAMP           PIC X(26).
+000900     05  AUD-ACCOUNT-NO          PIC X(10).
+001000     05  AUD-VALOR               PIC 9(04).
+001100     05  AUD-RESTO               PIC 9(01).
+001200     05  AUD-RESULT              PIC X(05).
+001300     05  FILLER                  PIC X(21).
