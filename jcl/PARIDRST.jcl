@@ -0,0 +1,90 @@
+//PARIDRST JOB (ACCTNO),'J AZEVEDO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOB        : PARIDRST                                        *
+//*  AUTHOR     : J. AZEVEDO - BATCH SYSTEMS GROUP                *
+//*  FUNCTION   : RESTARTS AN ABENDED PARIDADE RUN FROM ITS LAST   *
+//*               CHECKPOINT (SEE CHKFILE / 2700-WRITE-CHECKPOINT *
+//*               IN PARIDADE) - SAME STEP STRUCTURE AS PARIDJOB  *
+//*               EXCEPT IT SUPPLIES A REAL CTLCARD REQUESTING    *
+//*               THE SKIP-AHEAD AND OMITS THE STEP THAT CLEARS   *
+//*               REJFILE/XTRFILE, SO THE ABENDED RUN'S REJECTS   *
+//*               AND EXTRACT RECORDS ARE EXTENDED RATHER THAN    *
+//*               LOST.                                            *
+//*                                                                 *
+//*  NOTE: CC-RESTART-REC-NO BELOW MUST BE SET TO THE LAST         *
+//*        CHK-LAST-REC-NO WRITTEN TO CHKFILE BY THE ABENDED RUN -  *
+//*        THE OPERATOR FINDS THIS BY BROWSING CHKFILE FOR THE      *
+//*        HIGHEST RECORD NUMBER LOGGED BEFORE THE ABEND AND        *
+//*        PUNCHING IT INTO THE CTLCARD BELOW. THE VALUE SHOWN      *
+//*        (000001500) IS AN EXAMPLE ONLY AND MUST BE REPLACED      *
+//*        FOR EACH ACTUAL RESTART.                                 *
+//*                                                                 *
+//*        PARCOUNT (STEP020) STILL COUNTS THE WHOLE INFILE, NOT    *
+//*        JUST THE RECORDS THIS RUN WILL SEE, SO PARRECON'S         *
+//*        COMPARISON AGAINST PARCOUNT ADDS PARIDADE'S OWN           *
+//*        CTL-SKIP-COUNT (PUBLISHED TO CTLOUT FROM CC-RESTART-      *
+//*        REC-NO) BACK ONTO CTL-READ-COUNT BEFORE COMPARING, SO     *
+//*        PARCOUNT ITSELF NEEDS NO KNOWLEDGE OF THE RESTART.        *
+//*                                                                 *
+//*  MODIFICATION HISTORY                                           *
+//*  ---------------------------------------------------------      *
+//*  2026-08-09  JA  ORIGINAL.                                       *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=PROD.PARIDADE.INFILE,DISP=SHR
+//SORTOUT  DD   DSN=&&SRTINFL,
+//             DISP=(NEW,PASS,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(LRECL=60,BLKSIZE=0,RECFM=FB)
+//SYSIN    DD   *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//*
+//STEP020  EXEC PGM=PARCOUNT
+//STEPLIB  DD   DSN=PROD.PARIDADE.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.PARIDADE.INFILE,DISP=SHR
+//CNTFILE  DD   DSN=&&CNTFILE,
+//             DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(LRECL=44,BLKSIZE=0,RECFM=FB)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=PARIDADE
+//STEPLIB  DD   DSN=PROD.PARIDADE.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=&&SRTINFL,DISP=(OLD,DELETE,DELETE)
+//RPTFILE  DD   SYSOUT=*,
+//             DCB=(LRECL=133,BLKSIZE=0,RECFM=FBA)
+//REJFILE  DD   DSN=PROD.PARIDADE.REJFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=60,BLKSIZE=0,RECFM=FB)
+//CHKFILE  DD   DSN=PROD.PARIDADE.CHKFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=70,BLKSIZE=0,RECFM=FB)
+//AUDFILE  DD   DSN=PROD.PARIDADE.AUDFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(LRECL=75,BLKSIZE=0,RECFM=FB)
+//XTRFILE  DD   DSN=PROD.PARIDADE.XTRFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(LRECL=50,BLKSIZE=0,RECFM=FB)
+//CTLOUT   DD   DSN=&&CTLOUT,
+//             DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(LRECL=55,BLKSIZE=0,RECFM=FB)
+//CTLCARD  DD   *
+DN               Y000001500
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=PARRECON
+//STEPLIB  DD   DSN=PROD.PARIDADE.LOADLIB,DISP=SHR
+//CNTFILE  DD   DSN=&&CNTFILE,DISP=(OLD,DELETE,DELETE)
+//CTLIN    DD   DSN=&&CTLOUT,DISP=(OLD,DELETE,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//
