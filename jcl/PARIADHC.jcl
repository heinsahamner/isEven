@@ -0,0 +1,46 @@
+//PARIADHC JOB (ACCTNO),'J AZEVEDO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOB        : PARIADHC                                        *
+//*  AUTHOR     : J. AZEVEDO - BATCH SYSTEMS GROUP                *
+//*  FUNCTION   : AD HOC SINGLE-VALUE PARITY CHECK - NO BATCH      *
+//*               INFILE IS SUPPLIED, SO PARIDADE TAKES VALOR      *
+//*               FROM THE PARM STRING BELOW INSTEAD.  CHANGE      *
+//*               THE PARM TO CHECK A DIFFERENT VALUE - NO         *
+//*               RECOMPILE NEEDED.  PARM IS EXACTLY FIVE BYTES -   *
+//*               A LEADING SIGN (BLANK OR '-') FOLLOWED BY FOUR    *
+//*               DIGITS, E.G. PARM=' 1234' OR PARM='-0077'.        *
+//*                                                                 *
+//*  MODIFICATION HISTORY                                           *
+//*  ---------------------------------------------------------      *
+//*  2026-08-09  JA  ORIGINAL.                                       *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=PARIDADE,PARM=' 1234'
+//STEPLIB  DD   DSN=PROD.PARIDADE.LOADLIB,DISP=SHR
+//INFILE   DD   DUMMY
+//RPTFILE  DD   SYSOUT=*,
+//             DCB=(LRECL=133,BLKSIZE=0,RECFM=FBA)
+//REJFILE  DD   DSN=&&REJFILE,
+//             DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(LRECL=60,BLKSIZE=0,RECFM=FB)
+//CHKFILE  DD   DSN=&&CHKFILE,
+//             DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(LRECL=70,BLKSIZE=0,RECFM=FB)
+//AUDFILE  DD   DSN=PROD.PARIDADE.AUDFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(LRECL=75,BLKSIZE=0,RECFM=FB)
+//XTRFILE  DD   DSN=&&XTRFILE,
+//             DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(LRECL=50,BLKSIZE=0,RECFM=FB)
+//CTLOUT   DD   DSN=&&CTLOUT,
+//             DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(LRECL=55,BLKSIZE=0,RECFM=FB)
+//CTLCARD  DD   DUMMY
+//SYSOUT   DD   SYSOUT=*
+//
