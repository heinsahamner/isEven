@@ -0,0 +1,111 @@
+//PARIDJOB JOB (ACCTNO),'J AZEVEDO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOB        : PARIDJOB                                        *
+//*  AUTHOR     : J. AZEVEDO - BATCH SYSTEMS GROUP                *
+//*  FUNCTION   : DRIVES THE DAILY PARIDADE RUN -                 *
+//*               STEP010 SORTS THE RAW INPUT INTO ACCOUNT-NUMBER *
+//*                        SEQUENCE SO THE PARIDADE REPORT CAN     *
+//*                        BREAK ON ACCOUNT.                       *
+//*               STEP020 TAKES AN INDEPENDENT COUNT OF THE SAME   *
+//*                        INPUT (PARCOUNT) SO THE RECONCILIATION  *
+//*                        STEP DOES NOT DEPEND ON PARIDADE HAVING *
+//*                        SEEN THE SAME COPY OF THE FILE.          *
+//*               STEP025 CLEARS REJFILE AND XTRFILE AHEAD OF       *
+//*                        PARIDADE SO A NORMAL (NON-RESTART) DAILY *
+//*                        RUN STARTS BOTH EMPTY - SEE PARIDRST FOR  *
+//*                        THE RESTART JOB, WHICH OMITS THIS STEP SO *
+//*                        PARIDADE CAN EXTEND THE ABENDED RUN'S     *
+//*                        REJFILE/XTRFILE INSTEAD OF LOSING THEM.   *
+//*               STEP030 RUNS PARIDADE ITSELF AGAINST THE SORTED  *
+//*                        INPUT.                                   *
+//*               STEP040 RECONCILES PARCOUNT'S INDEPENDENT COUNT  *
+//*                        AGAINST PARIDADE'S CONTROL TOTALS AND    *
+//*                        FAILS THE JOB (RETURN-CODE 8) IF THEY    *
+//*                        DO NOT TIE OUT.                          *
+//*                                                                 *
+//*  NOTE: NONE OF THESE STEPS CODE A COND= PARAMETER, SO STEP040   *
+//*        STILL RUNS (AND CAN STILL FLAG A MISMATCH) EVEN WHEN AN   *
+//*        EARLIER STEP ENDED WITH A NONZERO RETURN CODE - THAT IS    *
+//*        THE MVS DEFAULT BEHAVIOUR WHEN NO STEP TESTS A PRIOR       *
+//*        STEP'S CONDITION CODE.                                     *
+//*                                                                 *
+//*  NOTE: THIS JOB IS FOR A NORMAL (NON-RESTART) DAILY RUN ONLY -   *
+//*        CTLCARD IS DUMMY, SO PARIDADE ALWAYS STARTS AT RECORD 1.  *
+//*        TO RESTART AN ABENDED RUN FROM ITS LAST CHECKPOINT, USE   *
+//*        PARIDRST INSTEAD - IT SUPPLIES A REAL CTLCARD AND SKIPS   *
+//*        STEP025 SO REJFILE/XTRFILE/AUDFILE/CHKFILE ALL EXTEND     *
+//*        THE ABENDED RUN RATHER THAN STARTING OVER.                *
+//*                                                                 *
+//*  MODIFICATION HISTORY                                           *
+//*  ---------------------------------------------------------      *
+//*  2026-08-09  JA  ORIGINAL.                                       *
+//*  2026-08-09  JA  ADDED STEP025 TO CLEAR REJFILE/XTRFILE AHEAD    *
+//*                    OF EACH NORMAL RUN - SEE PARIDRST FOR THE     *
+//*                    RESTART COUNTERPART.                          *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=PROD.PARIDADE.INFILE,DISP=SHR
+//SORTOUT  DD   DSN=&&SRTINFL,
+//             DISP=(NEW,PASS,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(LRECL=60,BLKSIZE=0,RECFM=FB)
+//SYSIN    DD   *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//*
+//STEP020  EXEC PGM=PARCOUNT
+//STEPLIB  DD   DSN=PROD.PARIDADE.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.PARIDADE.INFILE,DISP=SHR
+//CNTFILE  DD   DSN=&&CNTFILE,
+//             DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(LRECL=44,BLKSIZE=0,RECFM=FB)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP025  EXEC PGM=IEFBR14
+//REJFILE  DD   DSN=PROD.PARIDADE.REJFILE,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=60,BLKSIZE=0,RECFM=FB)
+//XTRFILE  DD   DSN=PROD.PARIDADE.XTRFILE,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(LRECL=50,BLKSIZE=0,RECFM=FB)
+//*
+//STEP030  EXEC PGM=PARIDADE
+//STEPLIB  DD   DSN=PROD.PARIDADE.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=&&SRTINFL,DISP=(OLD,DELETE,DELETE)
+//RPTFILE  DD   SYSOUT=*,
+//             DCB=(LRECL=133,BLKSIZE=0,RECFM=FBA)
+//REJFILE  DD   DSN=PROD.PARIDADE.REJFILE,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=60,BLKSIZE=0,RECFM=FB)
+//CHKFILE  DD   DSN=PROD.PARIDADE.CHKFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=70,BLKSIZE=0,RECFM=FB)
+//AUDFILE  DD   DSN=PROD.PARIDADE.AUDFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(LRECL=75,BLKSIZE=0,RECFM=FB)
+//XTRFILE  DD   DSN=PROD.PARIDADE.XTRFILE,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(LRECL=50,BLKSIZE=0,RECFM=FB)
+//CTLOUT   DD   DSN=&&CTLOUT,
+//             DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(LRECL=55,BLKSIZE=0,RECFM=FB)
+//CTLCARD  DD   DUMMY
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=PARRECON
+//STEPLIB  DD   DSN=PROD.PARIDADE.LOADLIB,DISP=SHR
+//CNTFILE  DD   DSN=&&CNTFILE,DISP=(OLD,DELETE,DELETE)
+//CTLIN    DD   DSN=&&CTLOUT,DISP=(OLD,DELETE,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//
